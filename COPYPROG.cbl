@@ -6,6 +6,31 @@
       * of the program, i.e no appending of data in the copied-to file. Also
       * even if no TOFILE.TXT (copied-to file) exists, a new one is created
       *
+      * Maintenance Log:
+      * - MAIN-PROGRAM now prints a control-total reconciliation line
+      *   (records read/written) before STOP RUN.
+      * - MAIN-PROGRAM now checkpoints its progress to CHECKPOINT-FILE
+      *   after every record written to OFILE (not just every Nth), so
+      *   the checkpointed count always matches what is actually on
+      *   OFILE - LINE SEQUENTIAL gives us no way to reposition/
+      *   truncate OFILE on resume, so the checkpoint can never be
+      *   allowed to lag behind the real record count on disk. If a
+      *   prior run is found incomplete, IFILE is skip-read up to the
+      *   checkpointed record and OFILE is opened EXTEND so an abend
+      *   partway through a large IFILE does not force a full redo.
+      * - IFILE/OFILE names are now taken from environment variables
+      *   COPYPROG-IFILE/COPYPROG-OFILE when set, falling back to the
+      *   original FROMFILE.TXT/TOFILE.TXT paths otherwise, so a batch
+      *   for a different day doesn't require a recompile.
+      * - CHECKPOINT-FILE's own name is now derived from WS-OFILE-NAME
+      *   (the resolved OFILE path plus ".CKP") instead of a single
+      *   fixed literal, so an incomplete run against one day's batch
+      *   can never be mistaken for a resumable run of a different
+      *   batch pointed at by different COPYPROG-IFILE/COPYPROG-OFILE
+      *   overrides. WS-CKPT-NAME is built with FUNCTION TRIM rather
+      *   than STRING ... DELIMITED BY SPACE, since an environment-
+      *   supplied OFILE path can legitimately contain embedded spaces
+      *   and DELIMITED BY SPACE would stop at the first one.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COPYPROG.
@@ -18,10 +43,15 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IFILE ASSIGN DISK
+           SELECT IFILE ASSIGN DYNAMIC WS-IFILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OFILE ASSIGN DISK
+           SELECT OFILE ASSIGN DYNAMIC WS-OFILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CKPT-NAME
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WS-CKPT-KEY
+           FILE STATUS IS WS-CKPT-STATUS.
 
       * if command is ...ASSIGN PRINTER, to send the output to a PRINTER
       * then there is no need of mentioning ORGANIZATION
@@ -30,37 +60,136 @@
 
        FILE SECTION.
        FD IFILE
-           LABEL RECORDS STANDARD
+           LABEL RECORDS STANDARD.
       *    LABEL RECORDS is obsolete in the current GNU Compiler
-           VALUE OF FILE-ID IS "D:\PROGRAMMING\COBOL\FROMFILE.TXT".
+      *    File name comes from WS-IFILE-NAME (see ASSIGN DYNAMIC
+      *    above) instead of a hardcoded VALUE OF FILE-ID.
        01 INREC PICTURE X(25).
 
-      * VALUE OF is obsolete too.
       * FROMFILE.TXT'S last record or line must have a carriage return going to the next
       * line, i.e after the last character of the last line there must be a carriage return.
 
 
        FD OFILE
-          LABEL RECORDS STANDARD
-          VALUE OF FILE-ID IS "D:\PROGRAMMING\COBOL\TOFILE.TXT".
+          LABEL RECORDS STANDARD.
        01 OUTREC PICTURE X(25).
 
       *   LABEL RECORDS OMITTED for printer file.
 
+      * CHECKPOINT-FILE holds a single record recording how far the
+      * last run got. RELATIVE organization is used since this build's
+      * indexed (ISAM) handler is disabled; a one-record RELATIVE file
+      * gives us the random READ/REWRITE by key we need without it.
+       FD CHECKPOINT-FILE
+          LABEL RECORDS STANDARD.
+       01 CHECKPOINT-REC.
+          05 CKPT-RECORDS-WRITTEN PIC 9(7).
+          05 CKPT-STATUS-FLAG PIC X.
+             88 CKPT-RUN-COMPLETE VALUE 'C'.
+             88 CKPT-RUN-INCOMPLETE VALUE 'I'.
+
        WORKING-STORAGE SECTION.
        01 E-O-F PICTURE X VALUE 'N'.
+       01 WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+       01 WS-RECORDS-WRITTEN PIC 9(7) VALUE ZERO.
+
+       01 WS-IFILE-NAME PIC X(100).
+       01 WS-OFILE-NAME PIC X(100).
+       01 WS-CKPT-NAME PIC X(104).
+
+       01 WS-CKPT-KEY PIC 9(4) VALUE 1.
+       01 WS-CKPT-STATUS PIC XX.
+          88 CKPT-FILE-OK VALUES '00' '02'.
+          88 CKPT-FILE-NOT-FOUND VALUES '23' '35'.
+       01 WS-RESUMING-SW PIC X VALUE 'N'.
+          88 RESUMING-PRIOR-RUN VALUE 'Y'.
+       01 WS-SKIP-COUNT PIC 9(7) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           OPEN INPUT IFILE OUTPUT OFILE.
-           READ IFILE AT END MOVE 'Y' TO E-O-F.
+           MOVE "D:\PROGRAMMING\COBOL\FROMFILE.TXT" TO WS-IFILE-NAME.
+           ACCEPT WS-IFILE-NAME FROM ENVIRONMENT "COPYPROG-IFILE"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\FROMFILE.TXT"
+                       TO WS-IFILE-NAME
+           END-ACCEPT.
+           MOVE "D:\PROGRAMMING\COBOL\TOFILE.TXT" TO WS-OFILE-NAME.
+           ACCEPT WS-OFILE-NAME FROM ENVIRONMENT "COPYPROG-OFILE"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\TOFILE.TXT"
+                       TO WS-OFILE-NAME
+           END-ACCEPT.
+           STRING FUNCTION TRIM(WS-OFILE-NAME) DELIMITED BY SIZE
+                  ".CKP" DELIMITED BY SIZE
+                  INTO WS-CKPT-NAME.
+           OPEN INPUT IFILE.
+           PERFORM OPEN-CHECKPOINT-FILE.
+           IF RESUMING-PRIOR-RUN
+               DISPLAY "PRIOR RUN INCOMPLETE - RESUMING AFTER RECORD "
+                   WS-SKIP-COUNT
+               OPEN EXTEND OFILE
+               PERFORM SKIP-ALREADY-COPIED-RECORDS
+           ELSE
+               OPEN OUTPUT OFILE
+               MOVE ZERO TO CKPT-RECORDS-WRITTEN
+               SET CKPT-RUN-INCOMPLETE TO TRUE
+               PERFORM REWRITE-CHECKPOINT
+           END-IF.
+           READ IFILE
+               AT END MOVE 'Y' TO E-O-F
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
       *reads the first record and positions on the subsequent record if it exists
            PERFORM FILECOPY UNTIL E-O-F = 'Y'.
+           SET CKPT-RUN-COMPLETE TO TRUE.
+           PERFORM REWRITE-CHECKPOINT.
            DISPLAY "File copied."
-           CLOSE IFILE OFILE.
+           DISPLAY "CONTROL TOTALS - READ: " WS-RECORDS-READ
+               " WRITTEN: " WS-RECORDS-WRITTEN.
+           CLOSE IFILE OFILE CHECKPOINT-FILE.
            STOP RUN.
 
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF CKPT-FILE-NOT-FOUND
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE ZERO TO CKPT-RECORDS-WRITTEN
+                   SET CKPT-RUN-COMPLETE TO TRUE
+           END-READ.
+           IF CKPT-RUN-INCOMPLETE AND CKPT-RECORDS-WRITTEN > ZERO
+               SET RESUMING-PRIOR-RUN TO TRUE
+               MOVE CKPT-RECORDS-WRITTEN TO WS-SKIP-COUNT
+               MOVE CKPT-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN
+           END-IF.
+
+       SKIP-ALREADY-COPIED-RECORDS.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ IFILE
+                   AT END MOVE 'Y' TO E-O-F
+                   NOT AT END ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-PERFORM.
+
+       REWRITE-CHECKPOINT.
+           REWRITE CHECKPOINT-REC
+               INVALID KEY
+                   WRITE CHECKPOINT-REC
+           END-REWRITE.
+
        FILECOPY.
            MOVE INREC TO OUTREC.
            WRITE OUTREC.
-           READ IFILE AT END MOVE 'Y' TO E-O-F.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+           MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN.
+           SET CKPT-RUN-INCOMPLETE TO TRUE.
+           PERFORM REWRITE-CHECKPOINT.
+           READ IFILE
+               AT END MOVE 'Y' TO E-O-F
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
