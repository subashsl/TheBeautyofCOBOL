@@ -4,6 +4,63 @@
       * Purpose: Program that copies the records of one file to another,
       * with fields separated from one another
       *
+      * Maintenance Log:
+      * - CUSTOMER-NO is now validated against CUSTOMER-MASTER before
+      *   a line is formatted to OFILE; unmatched codes are routed to
+      *   EXCEPTION-FILE instead of OFILE.
+      * - ITEM-DESCRIPTION and ITEM-RATE are now taken from ITEM-MASTER
+      *   when the ITEM-NO is on file; the transaction-supplied values
+      *   are only used (and flagged) when the item isn't on master.
+      * - Each item line now gets an EXTENDED-AMOUNT (QUANTITY x rate
+      *   used) and feeds a customer-grouped SUMMARY-REPORT, with a
+      *   subtotal per CUSTOMER-NO and a grand total for the run.
+      *   INREC is assumed sorted/grouped by CUSTOMER-NO, same as the
+      *   existing FILE1.TXT batch convention.
+      * - CHALLAN-DATE's 2-digit year is expanded to 4 digits with a
+      *   sliding century window before it is edited into OUTREC, so
+      *   challans do not collide in sort order across a century
+      *   boundary. INREC itself is left at PIC 9(6) since it is also
+      *   read directly by the CHALREG register program.
+      * - MAIN-PROCEDURE now prints a control-total reconciliation
+      *   line (records read/written/rejected, quantity and extended
+      *   amount hash totals) before STOP RUN.
+      * - OFILE is now an indexed (KSDS-style) file keyed on
+      *   CUSTOMER-NO + CHALLAN-NO + ITEM-NO instead of a flat
+      *   LINE SEQUENTIAL print layout, so a specific challan line can
+      *   be looked up directly instead of scanned for. The key is a
+      *   split (non-contiguous) RECORD KEY over the three fields in
+      *   their existing OUTREC positions, so OUTREC's baseline field
+      *   order/offsets (CUSTOMER-NO, CHALLAN-NO, CHALLAN-DATE,
+      *   ITEM-NO, ITEM-DESCRIPTION, QUANTITY, ITEM-RATE, UNUSED) are
+      *   unchanged - no existing field had to move to make the key
+      *   contiguous.
+      * - QUANTITY and ITEM-RATE are class-tested (NUMERIC) before
+      *   anything else in FILECOPY; a bad line is routed to
+      *   EXCEPTION-FILE with a reason code and the rest of the batch
+      *   keeps processing.
+      * - All file names are now taken from environment variables
+      *   (COPYPROG2-IFILE, -OFILE, -CUSTMAST, -ITEMMAST, -EXCFILE,
+      *   -SUMFILE) when set, falling back to the original hardcoded
+      *   paths otherwise, so a different day's or customer's batch can
+      *   be run without recompiling.
+      * - OUTREC's 3-byte FILLER separators are back between every
+      *   field, so FILE2.TXT stays a readable, columnar layout as
+      *   documented above.
+      * - OUT-KEY now includes a trailing LINE-SEQ tiebreaker
+      *   (1, 2, 3...) in addition to CUSTOMER-NO+CHALLAN-NO+ITEM-NO,
+      *   so a legitimate repeated line for the same item on the same
+      *   challan (e.g. a split/partial delivery) gets its own key
+      *   instead of being turned away as a duplicate. O-LINE-SEQ is a
+      *   new OUTREC field appended after O-UNUSED (the last baseline
+      *   field) rather than inserted earlier in the record, so it
+      *   adds a new trailing column instead of shifting an existing
+      *   one; OUT-KEY reaches it as part of the same split key
+      *   described above rather than requiring it to sit next to
+      *   CUSTOMER-NO/CHALLAN-NO/ITEM-NO.
+      * - OPEN OUTPUT OFILE's status is now checked the same way
+      *   CUSTOMER-MASTER/ITEM-MASTER already are, so a failed OFILE
+      *   open stops the run cleanly instead of failing later on the
+      *   first WRITE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COPYPROG2.
@@ -16,17 +73,34 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IFILE ASSIGN DISK
+           SELECT IFILE ASSIGN DYNAMIC WS-IFILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OFILE ASSIGN DISK
+           SELECT OFILE ASSIGN DYNAMIC WS-OFILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS OUT-KEY = O-CUSTOMER-NO O-CHALLAN-NO O-ITEM-NO
+               O-LINE-SEQ
+           FILE STATUS IS WS-OFILE-STATUS.
+           SELECT CUSTOMER-MASTER ASSIGN DYNAMIC WS-CUSTMAST-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CM-CUSTOMER-NO
+           FILE STATUS IS WS-CM-STATUS.
+           SELECT ITEM-MASTER ASSIGN DYNAMIC WS-ITEMMAST-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS IM-ITEM-NO
+           FILE STATUS IS WS-IM-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN DYNAMIC WS-EXCFILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-REPORT ASSIGN DYNAMIC WS-SUMFILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD IFILE
-          LABEL RECORDS STANDARD
-          VALUE OF FILE-ID IS "D:\PROGRAMMING\COBOL\FILE1.TXT".
+          LABEL RECORDS STANDARD.
        01 INREC.
           05 CUSTOMER-NO PIC X(5).
           05 CHALLAN-NO PIC X(4).
@@ -38,15 +112,26 @@
           05 UNUSED PIC X(25).
 
        FD OFILE
-          LABEL RECORDS STANDARD
-          VALUE OF FILE-ID IS "D:\PROGRAMMING\COBOL\FILE2.TXT".
+          LABEL RECORDS STANDARD.
        01 OUTREC.
+      * Field order matches the baseline layout (CUSTOMER-NO,
+      * CHALLAN-NO, CHALLAN-DATE, ITEM-NO, ITEM-DESCRIPTION, QUANTITY,
+      * ITEM-RATE, UNUSED) so an existing fixed-column consumer of
+      * FILE2.TXT still finds each of those fields at its original
+      * relative offset. O-ITEM-SOURCE-FLAG/O-EXTENDED-AMOUNT (added by
+      * requests 001/002) sit after O-ITEM-RATE, and O-LINE-SEQ (this
+      * key's tiebreaker) is appended after O-UNUSED, so neither
+      * disturbs a baseline field's position. RECORD KEY IS OUT-KEY,
+      * below in FILE-CONTROL, is a split (non-contiguous) key built
+      * from O-CUSTOMER-NO/O-CHALLAN-NO/O-ITEM-NO/O-LINE-SEQ rather
+      * than a single contiguous group item, precisely so ITEM-NO does
+      * not have to be relocated next to CUSTOMER-NO/CHALLAN-NO to
+      * serve as part of the key.
           05 O-CUSTOMER-NO PIC X(5).
           05 FILLER PIC X(3) VALUE SPACES.
-      * spaces of three characters inserted between fields
           05 O-CHALLAN-NO PIC X(4).
           05 FILLER PIC X(3) VALUE SPACES.
-          05 O-CHALLAN-DATE PIC 99/99/99.
+          05 O-CHALLAN-DATE PIC 99/99/9999.
           05 FILLER PIC X(3) VALUE SPACES.
           05 O-ITEM-NO PIC X(5).
           05 FILLER PIC X(3) VALUE SPACES.
@@ -57,30 +142,383 @@
           05 O-ITEM-RATE PIC $$$9.99.
       * $ symbol followed by the places for the 5 digits taken in, 3 for the NUMBERS
       * two for the decimals
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 O-ITEM-SOURCE-FLAG PIC X(1).
+      * 'M' = description/rate came from ITEM-MASTER, 'T' = item was
+      * not on master so the transaction-supplied values were used
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 O-EXTENDED-AMOUNT PIC $$$,$$$,$$9.99.
+      * QUANTITY x the item rate actually used (master or transaction)
           05 FILLER PIC X(3) VALUE SPACES.
           05 O-UNUSED PIC X(25).
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 O-LINE-SEQ PIC 9(3).
+      * Tiebreaker (1, 2, 3...) among repeated lines for the same
+      * customer/challan/item - e.g. a split/partial delivery - so a
+      * legitimate repeat is never turned away as a duplicate key.
+      * Appended after O-UNUSED (the baseline's last field) so it adds
+      * a new trailing column instead of shifting any existing one.
+
+       FD CUSTOMER-MASTER
+          LABEL RECORDS STANDARD.
+       01 CUSTOMER-MASTER-REC.
+          05 CM-CUSTOMER-NO PIC X(5).
+          05 CM-CUSTOMER-NAME PIC X(30).
+
+       FD ITEM-MASTER
+          LABEL RECORDS STANDARD.
+       01 ITEM-MASTER-REC.
+          05 IM-ITEM-NO PIC X(5).
+          05 IM-ITEM-DESCRIPTION PIC X(25).
+          05 IM-ITEM-RATE PIC 9(3)V99.
+
+       FD EXCEPTION-FILE
+          LABEL RECORDS STANDARD.
+       01 EXCEPTION-REC.
+          05 EX-REASON-CODE PIC X(4).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 EX-REASON-TEXT PIC X(30).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 EX-RAW-INPUT PIC X(80).
+
+       FD SUMMARY-REPORT
+          LABEL RECORDS STANDARD.
+       01 SUMMARY-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 E-O-F PICTURE X VALUE 'N'.
+       01 WS-IFILE-NAME PIC X(100).
+       01 WS-OFILE-NAME PIC X(100).
+       01 WS-CUSTMAST-NAME PIC X(100).
+       01 WS-ITEMMAST-NAME PIC X(100).
+       01 WS-EXCFILE-NAME PIC X(100).
+       01 WS-SUMFILE-NAME PIC X(100).
+       01 WS-CM-STATUS PIC XX.
+          88 CM-FILE-OK VALUE '00'.
+       01 WS-IM-STATUS PIC XX.
+          88 IM-FILE-OK VALUE '00'.
+       01 WS-CUST-VALID-SW PIC X.
+          88 CUSTOMER-NO-VALID VALUE 'Y'.
+          88 CUSTOMER-NO-INVALID VALUE 'N'.
+       01 WS-ITEM-FOUND-SW PIC X.
+          88 ITEM-ON-MASTER VALUE 'Y'.
+          88 ITEM-NOT-ON-MASTER VALUE 'N'.
+       01 WS-ITEM-DESCRIPTION-USED PIC X(25).
+       01 WS-ITEM-RATE-USED PIC 9(3)V99.
+       01 WS-EXTENDED-AMOUNT PIC 9(8)V99.
+       01 WS-CURRENT-CUSTOMER-NAME PIC X(30).
+
+       01 WS-CHALLAN-DATE-IN.
+          05 WS-CD-DD PIC 99.
+          05 WS-CD-MM PIC 99.
+          05 WS-CD-YY PIC 99.
+       01 WS-CD-CENTURY-CUTOFF PIC 99 VALUE 50.
+      * 2-digit years below the cutoff roll to 20xx, at/above roll to 19xx
+       01 WS-CD-CCYY PIC 9(4).
+       01 WS-CHALLAN-DATE-OUT PIC 9(8).
+
+       01 WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+       01 WS-RECORDS-WRITTEN PIC 9(7) VALUE ZERO.
+       01 WS-RECORDS-REJECTED PIC 9(7) VALUE ZERO.
+       01 WS-OFILE-STATUS PIC XX.
+          88 OFILE-FILE-OK VALUE '00'.
+       01 WS-OFILE-WRITE-SW PIC X.
+          88 OFILE-WRITE-OK VALUE 'Y'.
+          88 OFILE-WRITE-FAILED VALUE 'N'.
+       01 WS-NUMERIC-VALID-SW PIC X.
+          88 FIELDS-NUMERIC-OK VALUE 'Y'.
+          88 FIELDS-NUMERIC-BAD VALUE 'N'.
+
+       01 WS-PREV-KEY-CUSTOMER-NO PIC X(5) VALUE SPACES.
+       01 WS-PREV-KEY-CHALLAN-NO PIC X(4) VALUE SPACES.
+       01 WS-PREV-KEY-ITEM-NO PIC X(5) VALUE SPACES.
+       01 WS-LINE-SEQ PIC 9(3) VALUE ZERO.
+
+       01 WS-PREV-CUSTOMER-NO PIC X(5) VALUE SPACES.
+       01 WS-CUST-STARTED-SW PIC X VALUE 'N'.
+          88 CUST-BREAK-STARTED VALUE 'Y'.
+       01 WS-CUST-SUBTOTAL-QTY PIC 9(9) VALUE ZERO.
+       01 WS-CUST-SUBTOTAL-AMOUNT PIC 9(9)V99 VALUE ZERO.
+       01 WS-GRAND-TOTAL-QTY PIC 9(9) VALUE ZERO.
+       01 WS-GRAND-TOTAL-AMOUNT PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-CUST-HEADER-LINE.
+          05 FILLER PIC X(11) VALUE "CUSTOMER: ".
+          05 WSH-CUSTOMER-NO PIC X(5).
+          05 FILLER PIC X(9) VALUE SPACES.
+          05 FILLER PIC X(6) VALUE "NAME: ".
+          05 WSH-CUSTOMER-NAME PIC X(30).
+          05 FILLER PIC X(19) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+          05 FILLER PIC X(4) VALUE SPACES.
+          05 WSD-CHALLAN-NO PIC X(4).
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 WSD-ITEM-NO PIC X(5).
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 WSD-QUANTITY PIC ZZ,999.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 WSD-ITEM-RATE PIC $$$9.99.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 WSD-EXTENDED-AMOUNT PIC $$$,$$$,$$9.99.
+          05 FILLER PIC X(19) VALUE SPACES.
+
+       01 WS-SUBTOTAL-LINE.
+          05 FILLER PIC X(11) VALUE "  SUBTOTAL ".
+          05 WSS-CUSTOMER-NO PIC X(5).
+          05 FILLER PIC X(9) VALUE " QTY: ".
+          05 WSS-QUANTITY PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER PIC X(9) VALUE " AMOUNT: ".
+          05 WSS-AMOUNT PIC $$$$,$$$,$$9.99.
+          05 FILLER PIC X(20) VALUE SPACES.
+
+       01 WS-GRANDTOTAL-LINE.
+          05 FILLER PIC X(13) VALUE "GRAND TOTAL ".
+          05 FILLER PIC X(6) VALUE "QTY: ".
+          05 WSG-QUANTITY PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER PIC X(9) VALUE " AMOUNT: ".
+          05 WSG-AMOUNT PIC $$$$,$$$,$$9.99.
+          05 FILLER PIC X(26) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN INPUT IFILE OUTPUT OFILE.
-           READ IFILE AT END MOVE 'Y' TO E-O-F.
+           PERFORM SET-FILE-NAMES.
+           OPEN INPUT IFILE.
+           OPEN OUTPUT OFILE.
+           IF NOT OFILE-FILE-OK
+               DISPLAY "UNABLE TO OPEN OFILE, STATUS: " WS-OFILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT CUSTOMER-MASTER.
+           IF NOT CM-FILE-OK
+               DISPLAY "UNABLE TO OPEN CUSTOMER-MASTER, STATUS: "
+                   WS-CM-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT ITEM-MASTER.
+           IF NOT IM-FILE-OK
+               DISPLAY "UNABLE TO OPEN ITEM-MASTER, STATUS: "
+                   WS-IM-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN OUTPUT SUMMARY-REPORT.
+           READ IFILE
+               AT END MOVE 'Y' TO E-O-F
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
            PERFORM FILECOPY UNTIL E-O-F = 'Y'.
+           PERFORM END-OF-SUMMARY.
            DISPLAY "File copied."
-           CLOSE IFILE OFILE.
+           DISPLAY "CONTROL TOTALS - READ: " WS-RECORDS-READ
+               " WRITTEN: " WS-RECORDS-WRITTEN
+               " REJECTED: " WS-RECORDS-REJECTED
+               " QTY: " WS-GRAND-TOTAL-QTY
+               " AMOUNT: " WS-GRAND-TOTAL-AMOUNT.
+           CLOSE IFILE OFILE CUSTOMER-MASTER ITEM-MASTER EXCEPTION-FILE
+                 SUMMARY-REPORT.
            STOP RUN.
 
+       SET-FILE-NAMES.
+           MOVE "D:\PROGRAMMING\COBOL\FILE1.TXT" TO WS-IFILE-NAME.
+           ACCEPT WS-IFILE-NAME FROM ENVIRONMENT "COPYPROG2-IFILE"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\FILE1.TXT"
+                       TO WS-IFILE-NAME
+           END-ACCEPT.
+           MOVE "D:\PROGRAMMING\COBOL\FILE2.TXT" TO WS-OFILE-NAME.
+           ACCEPT WS-OFILE-NAME FROM ENVIRONMENT "COPYPROG2-OFILE"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\FILE2.TXT"
+                       TO WS-OFILE-NAME
+           END-ACCEPT.
+           MOVE "D:\PROGRAMMING\COBOL\CUSTMAST.TXT" TO WS-CUSTMAST-NAME.
+           ACCEPT WS-CUSTMAST-NAME FROM ENVIRONMENT "COPYPROG2-CUSTMAST"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\CUSTMAST.TXT"
+                       TO WS-CUSTMAST-NAME
+           END-ACCEPT.
+           MOVE "D:\PROGRAMMING\COBOL\ITEMMAST.TXT" TO WS-ITEMMAST-NAME.
+           ACCEPT WS-ITEMMAST-NAME FROM ENVIRONMENT "COPYPROG2-ITEMMAST"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\ITEMMAST.TXT"
+                       TO WS-ITEMMAST-NAME
+           END-ACCEPT.
+           MOVE "D:\PROGRAMMING\COBOL\FILE2.REJ" TO WS-EXCFILE-NAME.
+           ACCEPT WS-EXCFILE-NAME FROM ENVIRONMENT "COPYPROG2-EXCFILE"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\FILE2.REJ"
+                       TO WS-EXCFILE-NAME
+           END-ACCEPT.
+           MOVE "D:\PROGRAMMING\COBOL\SUMMARY.TXT" TO WS-SUMFILE-NAME.
+           ACCEPT WS-SUMFILE-NAME FROM ENVIRONMENT "COPYPROG2-SUMFILE"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\SUMMARY.TXT"
+                       TO WS-SUMFILE-NAME
+           END-ACCEPT.
+
        FILECOPY.
-           MOVE SPACES TO OUTREC.
-           MOVE CUSTOMER-NO TO O-CUSTOMER-NO.
-           MOVE CHALLAN-NO TO O-CHALLAN-NO.
-           MOVE CHALLAN-DATE TO O-CHALLAN-DATE.
-           MOVE ITEM-NO TO O-ITEM-NO.
-           MOVE ITEM-DESCRIPTION TO O-ITEM-DESCRIPTION.
-           MOVE QUANTITY TO O-QUANTITY.
-           MOVE ITEM-RATE TO O-ITEM-RATE.
-           MOVE UNUSED TO O-UNUSED.
-           WRITE OUTREC.
-           READ IFILE AT END MOVE 'Y' TO E-O-F.
+           PERFORM VALIDATE-NUMERIC-FIELDS.
+           IF FIELDS-NUMERIC-OK
+               PERFORM VALIDATE-CUSTOMER
+           END-IF.
+           IF FIELDS-NUMERIC-OK AND CUSTOMER-NO-VALID
+               PERFORM LOOKUP-ITEM
+               PERFORM EXPAND-CHALLAN-DATE
+               PERFORM SET-LINE-SEQ
+               COMPUTE WS-EXTENDED-AMOUNT = QUANTITY * WS-ITEM-RATE-USED
+               MOVE SPACES TO OUTREC
+               MOVE CUSTOMER-NO TO O-CUSTOMER-NO
+               MOVE CHALLAN-NO TO O-CHALLAN-NO
+               MOVE WS-CHALLAN-DATE-OUT TO O-CHALLAN-DATE
+               MOVE ITEM-NO TO O-ITEM-NO
+               MOVE WS-LINE-SEQ TO O-LINE-SEQ
+               MOVE WS-ITEM-DESCRIPTION-USED TO O-ITEM-DESCRIPTION
+               MOVE QUANTITY TO O-QUANTITY
+               MOVE WS-ITEM-RATE-USED TO O-ITEM-RATE
+               IF ITEM-ON-MASTER
+                   MOVE 'M' TO O-ITEM-SOURCE-FLAG
+               ELSE
+                   MOVE 'T' TO O-ITEM-SOURCE-FLAG
+               END-IF
+               MOVE WS-EXTENDED-AMOUNT TO O-EXTENDED-AMOUNT
+               MOVE UNUSED TO O-UNUSED
+               SET OFILE-WRITE-OK TO TRUE
+               WRITE OUTREC
+                   INVALID KEY
+                       SET OFILE-WRITE-FAILED TO TRUE
+                       MOVE "DUPK" TO EX-REASON-CODE
+                       MOVE "DUPLICATE KEY ON OFILE" TO EX-REASON-TEXT
+                       MOVE INREC TO EX-RAW-INPUT
+                       WRITE EXCEPTION-REC
+                       ADD 1 TO WS-RECORDS-REJECTED
+               END-WRITE
+               IF OFILE-WRITE-OK
+                   ADD 1 TO WS-RECORDS-WRITTEN
+                   PERFORM WRITE-SUMMARY-LINE
+               END-IF
+           END-IF.
+           READ IFILE
+               AT END MOVE 'Y' TO E-O-F
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       VALIDATE-NUMERIC-FIELDS.
+           SET FIELDS-NUMERIC-OK TO TRUE.
+           IF QUANTITY NOT NUMERIC
+               SET FIELDS-NUMERIC-BAD TO TRUE
+               MOVE "QTY " TO EX-REASON-CODE
+               MOVE "QUANTITY NOT NUMERIC" TO EX-REASON-TEXT
+               MOVE INREC TO EX-RAW-INPUT
+               WRITE EXCEPTION-REC
+               ADD 1 TO WS-RECORDS-REJECTED
+           ELSE
+               IF ITEM-RATE NOT NUMERIC
+                   SET FIELDS-NUMERIC-BAD TO TRUE
+                   MOVE "RATE" TO EX-REASON-CODE
+                   MOVE "ITEM-RATE NOT NUMERIC" TO EX-REASON-TEXT
+                   MOVE INREC TO EX-RAW-INPUT
+                   WRITE EXCEPTION-REC
+                   ADD 1 TO WS-RECORDS-REJECTED
+               END-IF
+           END-IF.
+
+       VALIDATE-CUSTOMER.
+           SET CUSTOMER-NO-VALID TO TRUE.
+           MOVE CUSTOMER-NO TO CM-CUSTOMER-NO.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   SET CUSTOMER-NO-INVALID TO TRUE
+           END-READ.
+           IF CUSTOMER-NO-INVALID
+               MOVE "CUST" TO EX-REASON-CODE
+               MOVE "CUSTOMER-NO NOT ON MASTER" TO EX-REASON-TEXT
+               MOVE INREC TO EX-RAW-INPUT
+               WRITE EXCEPTION-REC
+               ADD 1 TO WS-RECORDS-REJECTED
+           ELSE
+               MOVE CM-CUSTOMER-NAME TO WS-CURRENT-CUSTOMER-NAME
+           END-IF.
+
+       LOOKUP-ITEM.
+           SET ITEM-ON-MASTER TO TRUE.
+           MOVE ITEM-NO TO IM-ITEM-NO.
+           READ ITEM-MASTER
+               INVALID KEY
+                   SET ITEM-NOT-ON-MASTER TO TRUE
+           END-READ.
+           IF ITEM-ON-MASTER
+               MOVE IM-ITEM-DESCRIPTION TO WS-ITEM-DESCRIPTION-USED
+               MOVE IM-ITEM-RATE TO WS-ITEM-RATE-USED
+           ELSE
+               MOVE ITEM-DESCRIPTION TO WS-ITEM-DESCRIPTION-USED
+               MOVE ITEM-RATE TO WS-ITEM-RATE-USED
+           END-IF.
+
+       SET-LINE-SEQ.
+           IF CUSTOMER-NO = WS-PREV-KEY-CUSTOMER-NO
+               AND CHALLAN-NO = WS-PREV-KEY-CHALLAN-NO
+               AND ITEM-NO = WS-PREV-KEY-ITEM-NO
+               ADD 1 TO WS-LINE-SEQ
+           ELSE
+               MOVE 1 TO WS-LINE-SEQ
+               MOVE CUSTOMER-NO TO WS-PREV-KEY-CUSTOMER-NO
+               MOVE CHALLAN-NO TO WS-PREV-KEY-CHALLAN-NO
+               MOVE ITEM-NO TO WS-PREV-KEY-ITEM-NO
+           END-IF.
+
+       EXPAND-CHALLAN-DATE.
+           MOVE CHALLAN-DATE TO WS-CHALLAN-DATE-IN.
+           IF WS-CD-YY < WS-CD-CENTURY-CUTOFF
+               COMPUTE WS-CD-CCYY = 2000 + WS-CD-YY
+           ELSE
+               COMPUTE WS-CD-CCYY = 1900 + WS-CD-YY
+           END-IF.
+           COMPUTE WS-CHALLAN-DATE-OUT =
+               WS-CD-DD * 1000000 + WS-CD-MM * 10000 + WS-CD-CCYY.
+
+       WRITE-SUMMARY-LINE.
+           IF CUSTOMER-NO NOT = WS-PREV-CUSTOMER-NO
+               IF CUST-BREAK-STARTED
+                   PERFORM WRITE-CUST-SUBTOTAL
+               END-IF
+               MOVE CUSTOMER-NO TO WS-PREV-CUSTOMER-NO
+               MOVE ZERO TO WS-CUST-SUBTOTAL-QTY
+               MOVE ZERO TO WS-CUST-SUBTOTAL-AMOUNT
+               SET CUST-BREAK-STARTED TO TRUE
+               MOVE SPACES TO WS-CUST-HEADER-LINE
+               MOVE CUSTOMER-NO TO WSH-CUSTOMER-NO
+               MOVE WS-CURRENT-CUSTOMER-NAME TO WSH-CUSTOMER-NAME
+               MOVE WS-CUST-HEADER-LINE TO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-IF.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE CHALLAN-NO TO WSD-CHALLAN-NO.
+           MOVE ITEM-NO TO WSD-ITEM-NO.
+           MOVE QUANTITY TO WSD-QUANTITY.
+           MOVE WS-ITEM-RATE-USED TO WSD-ITEM-RATE.
+           MOVE WS-EXTENDED-AMOUNT TO WSD-EXTENDED-AMOUNT.
+           MOVE WS-DETAIL-LINE TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           ADD QUANTITY TO WS-CUST-SUBTOTAL-QTY.
+           ADD WS-EXTENDED-AMOUNT TO WS-CUST-SUBTOTAL-AMOUNT.
+           ADD QUANTITY TO WS-GRAND-TOTAL-QTY.
+           ADD WS-EXTENDED-AMOUNT TO WS-GRAND-TOTAL-AMOUNT.
+
+       WRITE-CUST-SUBTOTAL.
+           MOVE SPACES TO WS-SUBTOTAL-LINE.
+           MOVE WS-PREV-CUSTOMER-NO TO WSS-CUSTOMER-NO.
+           MOVE WS-CUST-SUBTOTAL-QTY TO WSS-QUANTITY.
+           MOVE WS-CUST-SUBTOTAL-AMOUNT TO WSS-AMOUNT.
+           MOVE WS-SUBTOTAL-LINE TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+       END-OF-SUMMARY.
+           IF CUST-BREAK-STARTED
+               PERFORM WRITE-CUST-SUBTOTAL
+           END-IF.
+           MOVE SPACES TO WS-GRANDTOTAL-LINE.
+           MOVE WS-GRAND-TOTAL-QTY TO WSG-QUANTITY.
+           MOVE WS-GRAND-TOTAL-AMOUNT TO WSG-AMOUNT.
+           MOVE WS-GRANDTOTAL-LINE TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
