@@ -0,0 +1,373 @@
+      ******************************************************************
+      * Author:SUBASH S L
+      * Date: 8.8.2026
+      * Purpose: Daily Challan Register - reads the challan item file
+      * (FILE1.TXT) and prints a register grouped by CHALLAN-NO, with
+      * the customer and date printed once per challan, each item line
+      * listed underneath, a quantity/amount subtotal per challan, and
+      * a grand total for the batch. Replaces the month-end manual
+      * reconstruction done off FILE2.TXT for dispatch reconciliation.
+      *
+      * Input is assumed grouped by CHALLAN-NO, i.e all item lines for
+      * one challan appear consecutively, same as the existing
+      * FILE1.TXT batch convention used by COPYPROG2.
+      *
+      * Maintenance Log:
+      * - IFILE/REGISTER-FILE names are now taken from environment
+      *   variables CHALREG-IFILE/CHALREG-OFILE when set, falling back
+      *   to the original FILE1.TXT/CHALREG.TXT paths otherwise, same
+      *   convention as COPYPROG/COPYPROG2.
+      * - QUANTITY/ITEM-RATE are now class-tested and CUSTOMER-NO/
+      *   ITEM-NO are looked up against CUSTOMER-MASTER/ITEM-MASTER,
+      *   the same as COPYPROG2's FILECOPY, before a line is added to
+      *   the register; a bad or rejected line is routed to an
+      *   EXCEPTION-FILE with a reason code instead of silently being
+      *   priced and counted. Without this, the register could include
+      *   lines COPYPROG2 would have rejected, or price an item at the
+      *   transaction-supplied rate where COPYPROG2 used the
+      *   authoritative ITEM-MASTER rate, so it would disagree with
+      *   FILE2.TXT - exactly what this report exists to reconcile
+      *   against. CUSTOMER-MASTER/ITEM-MASTER default to the same
+      *   files COPYPROG2 uses.
+      * - WS-DETAIL-LINE/WS-SUBTOTAL-LINE/WS-GRANDTOTAL-LINE FILLER
+      *   widths corrected to total exactly 80 bytes, matching
+      *   REGISTER-LINE, instead of silently overrunning it on the
+      *   MOVE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHALREG.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IFILE ASSIGN DYNAMIC WS-IFILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REGISTER-FILE ASSIGN DYNAMIC WS-OFILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-MASTER ASSIGN DYNAMIC WS-CUSTMAST-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CM-CUSTOMER-NO
+           FILE STATUS IS WS-CM-STATUS.
+           SELECT ITEM-MASTER ASSIGN DYNAMIC WS-ITEMMAST-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS IM-ITEM-NO
+           FILE STATUS IS WS-IM-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN DYNAMIC WS-EXCFILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD IFILE
+          LABEL RECORDS STANDARD.
+       01 INREC.
+          05 CUSTOMER-NO PIC X(5).
+          05 CHALLAN-NO PIC X(4).
+          05 CHALLAN-DATE PIC 9(6).
+          05 ITEM-NO PIC X(5).
+          05 ITEM-DESCRIPTION PIC X(25).
+          05 QUANTITY PIC 9(5).
+          05 ITEM-RATE PIC 9(3)V99.
+          05 UNUSED PIC X(25).
+
+       FD REGISTER-FILE
+          LABEL RECORDS STANDARD.
+       01 REGISTER-LINE PIC X(80).
+
+       FD CUSTOMER-MASTER
+          LABEL RECORDS STANDARD.
+       01 CUSTOMER-MASTER-REC.
+          05 CM-CUSTOMER-NO PIC X(5).
+          05 CM-CUSTOMER-NAME PIC X(30).
+
+       FD ITEM-MASTER
+          LABEL RECORDS STANDARD.
+       01 ITEM-MASTER-REC.
+          05 IM-ITEM-NO PIC X(5).
+          05 IM-ITEM-DESCRIPTION PIC X(25).
+          05 IM-ITEM-RATE PIC 9(3)V99.
+
+       FD EXCEPTION-FILE
+          LABEL RECORDS STANDARD.
+       01 EXCEPTION-REC.
+          05 EX-REASON-CODE PIC X(4).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 EX-REASON-TEXT PIC X(30).
+          05 FILLER PIC X(1) VALUE SPACE.
+          05 EX-RAW-INPUT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 E-O-F PIC X VALUE 'N'.
+       01 WS-IFILE-NAME PIC X(100).
+       01 WS-OFILE-NAME PIC X(100).
+       01 WS-CUSTMAST-NAME PIC X(100).
+       01 WS-ITEMMAST-NAME PIC X(100).
+       01 WS-EXCFILE-NAME PIC X(100).
+       01 WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+       01 WS-RECORDS-REJECTED PIC 9(7) VALUE ZERO.
+
+       01 WS-CM-STATUS PIC XX.
+          88 CM-FILE-OK VALUE '00'.
+       01 WS-IM-STATUS PIC XX.
+          88 IM-FILE-OK VALUE '00'.
+       01 WS-CUST-VALID-SW PIC X.
+          88 CUSTOMER-NO-VALID VALUE 'Y'.
+          88 CUSTOMER-NO-INVALID VALUE 'N'.
+       01 WS-ITEM-FOUND-SW PIC X.
+          88 ITEM-ON-MASTER VALUE 'Y'.
+          88 ITEM-NOT-ON-MASTER VALUE 'N'.
+       01 WS-ITEM-DESCRIPTION-USED PIC X(25).
+       01 WS-ITEM-RATE-USED PIC 9(3)V99.
+       01 WS-NUMERIC-VALID-SW PIC X.
+          88 FIELDS-NUMERIC-OK VALUE 'Y'.
+          88 FIELDS-NUMERIC-BAD VALUE 'N'.
+
+       01 WS-CD-DD PIC 99.
+       01 WS-CD-MM PIC 99.
+       01 WS-CD-YY PIC 99.
+       01 WS-CD-CENTURY-CUTOFF PIC 99 VALUE 50.
+       01 WS-CD-CCYY PIC 9(4).
+       01 WS-CHALLAN-DATE-OUT PIC 9(8).
+
+       01 WS-LINE-EXTENDED-AMOUNT PIC 9(8)V99.
+
+       01 WS-PREV-CHALLAN-NO PIC X(4) VALUE SPACES.
+       01 WS-CHALLAN-STARTED-SW PIC X VALUE 'N'.
+          88 CHALLAN-BREAK-STARTED VALUE 'Y'.
+       01 WS-CHALLAN-SUBTOTAL-QTY PIC 9(9) VALUE ZERO.
+       01 WS-CHALLAN-SUBTOTAL-AMOUNT PIC 9(9)V99 VALUE ZERO.
+       01 WS-GRAND-TOTAL-QTY PIC 9(9) VALUE ZERO.
+       01 WS-GRAND-TOTAL-AMOUNT PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-HEADER-LINE.
+          05 FILLER PIC X(9) VALUE "CHALLAN: ".
+          05 WSH-CHALLAN-NO PIC X(4).
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 FILLER PIC X(11) VALUE "CUSTOMER: ".
+          05 WSH-CUSTOMER-NO PIC X(5).
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 FILLER PIC X(6) VALUE "DATE: ".
+          05 WSH-CHALLAN-DATE PIC 99/99/9999.
+          05 FILLER PIC X(29) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+          05 FILLER PIC X(4) VALUE SPACES.
+          05 WSD-ITEM-NO PIC X(5).
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 WSD-ITEM-DESCRIPTION PIC X(25).
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 WSD-QUANTITY PIC ZZ,999.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 WSD-ITEM-RATE PIC $$$9.99.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 WSD-EXTENDED-AMOUNT PIC $$$,$$$,$$9.99.
+          05 FILLER PIC X(7) VALUE SPACES.
+
+       01 WS-SUBTOTAL-LINE.
+          05 FILLER PIC X(11) VALUE "  SUBTOTAL ".
+          05 WSS-CHALLAN-NO PIC X(4).
+          05 FILLER PIC X(9) VALUE " QTY: ".
+          05 WSS-QUANTITY PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER PIC X(9) VALUE " AMOUNT: ".
+          05 WSS-AMOUNT PIC $$$$,$$$,$$9.99.
+          05 FILLER PIC X(21) VALUE SPACES.
+
+       01 WS-GRANDTOTAL-LINE.
+          05 FILLER PIC X(13) VALUE "GRAND TOTAL ".
+          05 FILLER PIC X(6) VALUE "QTY: ".
+          05 WSG-QUANTITY PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER PIC X(9) VALUE " AMOUNT: ".
+          05 WSG-AMOUNT PIC $$$$,$$$,$$9.99.
+          05 FILLER PIC X(26) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE "D:\PROGRAMMING\COBOL\FILE1.TXT" TO WS-IFILE-NAME.
+           ACCEPT WS-IFILE-NAME FROM ENVIRONMENT "CHALREG-IFILE"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\FILE1.TXT"
+                       TO WS-IFILE-NAME
+           END-ACCEPT.
+           MOVE "D:\PROGRAMMING\COBOL\CHALREG.TXT" TO WS-OFILE-NAME.
+           ACCEPT WS-OFILE-NAME FROM ENVIRONMENT "CHALREG-OFILE"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\CHALREG.TXT"
+                       TO WS-OFILE-NAME
+           END-ACCEPT.
+           MOVE "D:\PROGRAMMING\COBOL\CUSTMAST.TXT" TO WS-CUSTMAST-NAME.
+           ACCEPT WS-CUSTMAST-NAME FROM ENVIRONMENT "CHALREG-CUSTMAST"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\CUSTMAST.TXT"
+                       TO WS-CUSTMAST-NAME
+           END-ACCEPT.
+           MOVE "D:\PROGRAMMING\COBOL\ITEMMAST.TXT" TO WS-ITEMMAST-NAME.
+           ACCEPT WS-ITEMMAST-NAME FROM ENVIRONMENT "CHALREG-ITEMMAST"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\ITEMMAST.TXT"
+                       TO WS-ITEMMAST-NAME
+           END-ACCEPT.
+           MOVE "D:\PROGRAMMING\COBOL\CHALREG.REJ" TO WS-EXCFILE-NAME.
+           ACCEPT WS-EXCFILE-NAME FROM ENVIRONMENT "CHALREG-EXCFILE"
+               ON EXCEPTION
+                   MOVE "D:\PROGRAMMING\COBOL\CHALREG.REJ"
+                       TO WS-EXCFILE-NAME
+           END-ACCEPT.
+           OPEN INPUT IFILE.
+           OPEN OUTPUT REGISTER-FILE.
+           OPEN INPUT CUSTOMER-MASTER.
+           IF NOT CM-FILE-OK
+               DISPLAY "UNABLE TO OPEN CUSTOMER-MASTER, STATUS: "
+                   WS-CM-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT ITEM-MASTER.
+           IF NOT IM-FILE-OK
+               DISPLAY "UNABLE TO OPEN ITEM-MASTER, STATUS: "
+                   WS-IM-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           READ IFILE
+               AT END MOVE 'Y' TO E-O-F
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
+           PERFORM BUILD-REGISTER UNTIL E-O-F = 'Y'.
+           PERFORM END-OF-REGISTER.
+           DISPLAY "Daily Challan Register written."
+           DISPLAY "CONTROL TOTALS - READ: " WS-RECORDS-READ
+               " REJECTED: " WS-RECORDS-REJECTED
+               " QTY: " WS-GRAND-TOTAL-QTY
+               " AMOUNT: " WS-GRAND-TOTAL-AMOUNT.
+           CLOSE IFILE REGISTER-FILE CUSTOMER-MASTER ITEM-MASTER
+                 EXCEPTION-FILE.
+           STOP RUN.
+
+       BUILD-REGISTER.
+           PERFORM VALIDATE-NUMERIC-FIELDS.
+           IF FIELDS-NUMERIC-OK
+               PERFORM VALIDATE-CUSTOMER
+           END-IF.
+           IF FIELDS-NUMERIC-OK AND CUSTOMER-NO-VALID
+               PERFORM LOOKUP-ITEM
+               PERFORM EXPAND-CHALLAN-DATE
+               COMPUTE WS-LINE-EXTENDED-AMOUNT =
+                   QUANTITY * WS-ITEM-RATE-USED
+               IF CHALLAN-NO NOT = WS-PREV-CHALLAN-NO
+                   IF CHALLAN-BREAK-STARTED
+                       PERFORM WRITE-CHALLAN-SUBTOTAL
+                   END-IF
+                   MOVE CHALLAN-NO TO WS-PREV-CHALLAN-NO
+                   MOVE ZERO TO WS-CHALLAN-SUBTOTAL-QTY
+                   MOVE ZERO TO WS-CHALLAN-SUBTOTAL-AMOUNT
+                   SET CHALLAN-BREAK-STARTED TO TRUE
+                   MOVE SPACES TO WS-HEADER-LINE
+                   MOVE CHALLAN-NO TO WSH-CHALLAN-NO
+                   MOVE CUSTOMER-NO TO WSH-CUSTOMER-NO
+                   MOVE WS-CHALLAN-DATE-OUT TO WSH-CHALLAN-DATE
+                   MOVE WS-HEADER-LINE TO REGISTER-LINE
+                   WRITE REGISTER-LINE
+               END-IF
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE ITEM-NO TO WSD-ITEM-NO
+               MOVE WS-ITEM-DESCRIPTION-USED TO WSD-ITEM-DESCRIPTION
+               MOVE QUANTITY TO WSD-QUANTITY
+               MOVE WS-ITEM-RATE-USED TO WSD-ITEM-RATE
+               MOVE WS-LINE-EXTENDED-AMOUNT TO WSD-EXTENDED-AMOUNT
+               MOVE WS-DETAIL-LINE TO REGISTER-LINE
+               WRITE REGISTER-LINE
+               ADD QUANTITY TO WS-CHALLAN-SUBTOTAL-QTY
+               ADD WS-LINE-EXTENDED-AMOUNT TO WS-CHALLAN-SUBTOTAL-AMOUNT
+               ADD QUANTITY TO WS-GRAND-TOTAL-QTY
+               ADD WS-LINE-EXTENDED-AMOUNT TO WS-GRAND-TOTAL-AMOUNT
+           END-IF.
+           READ IFILE
+               AT END MOVE 'Y' TO E-O-F
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       VALIDATE-NUMERIC-FIELDS.
+           SET FIELDS-NUMERIC-OK TO TRUE.
+           IF QUANTITY NOT NUMERIC
+               SET FIELDS-NUMERIC-BAD TO TRUE
+               MOVE "QTY " TO EX-REASON-CODE
+               MOVE "QUANTITY NOT NUMERIC" TO EX-REASON-TEXT
+               MOVE INREC TO EX-RAW-INPUT
+               WRITE EXCEPTION-REC
+               ADD 1 TO WS-RECORDS-REJECTED
+           ELSE
+               IF ITEM-RATE NOT NUMERIC
+                   SET FIELDS-NUMERIC-BAD TO TRUE
+                   MOVE "RATE" TO EX-REASON-CODE
+                   MOVE "ITEM-RATE NOT NUMERIC" TO EX-REASON-TEXT
+                   MOVE INREC TO EX-RAW-INPUT
+                   WRITE EXCEPTION-REC
+                   ADD 1 TO WS-RECORDS-REJECTED
+               END-IF
+           END-IF.
+
+       VALIDATE-CUSTOMER.
+           SET CUSTOMER-NO-VALID TO TRUE.
+           MOVE CUSTOMER-NO TO CM-CUSTOMER-NO.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   SET CUSTOMER-NO-INVALID TO TRUE
+           END-READ.
+           IF CUSTOMER-NO-INVALID
+               MOVE "CUST" TO EX-REASON-CODE
+               MOVE "CUSTOMER-NO NOT ON MASTER" TO EX-REASON-TEXT
+               MOVE INREC TO EX-RAW-INPUT
+               WRITE EXCEPTION-REC
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+
+       LOOKUP-ITEM.
+           SET ITEM-ON-MASTER TO TRUE.
+           MOVE ITEM-NO TO IM-ITEM-NO.
+           READ ITEM-MASTER
+               INVALID KEY
+                   SET ITEM-NOT-ON-MASTER TO TRUE
+           END-READ.
+           IF ITEM-ON-MASTER
+               MOVE IM-ITEM-DESCRIPTION TO WS-ITEM-DESCRIPTION-USED
+               MOVE IM-ITEM-RATE TO WS-ITEM-RATE-USED
+           ELSE
+               MOVE ITEM-DESCRIPTION TO WS-ITEM-DESCRIPTION-USED
+               MOVE ITEM-RATE TO WS-ITEM-RATE-USED
+           END-IF.
+
+       EXPAND-CHALLAN-DATE.
+           MOVE CHALLAN-DATE(1:2) TO WS-CD-DD.
+           MOVE CHALLAN-DATE(3:2) TO WS-CD-MM.
+           MOVE CHALLAN-DATE(5:2) TO WS-CD-YY.
+           IF WS-CD-YY < WS-CD-CENTURY-CUTOFF
+               COMPUTE WS-CD-CCYY = 2000 + WS-CD-YY
+           ELSE
+               COMPUTE WS-CD-CCYY = 1900 + WS-CD-YY
+           END-IF.
+           COMPUTE WS-CHALLAN-DATE-OUT =
+               WS-CD-DD * 1000000 + WS-CD-MM * 10000 + WS-CD-CCYY.
+
+       WRITE-CHALLAN-SUBTOTAL.
+           MOVE SPACES TO WS-SUBTOTAL-LINE.
+           MOVE WS-PREV-CHALLAN-NO TO WSS-CHALLAN-NO.
+           MOVE WS-CHALLAN-SUBTOTAL-QTY TO WSS-QUANTITY.
+           MOVE WS-CHALLAN-SUBTOTAL-AMOUNT TO WSS-AMOUNT.
+           MOVE WS-SUBTOTAL-LINE TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+
+       END-OF-REGISTER.
+           IF CHALLAN-BREAK-STARTED
+               PERFORM WRITE-CHALLAN-SUBTOTAL
+           END-IF.
+           MOVE SPACES TO WS-GRANDTOTAL-LINE.
+           MOVE WS-GRAND-TOTAL-QTY TO WSG-QUANTITY.
+           MOVE WS-GRAND-TOTAL-AMOUNT TO WSG-AMOUNT.
+           MOVE WS-GRANDTOTAL-LINE TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
